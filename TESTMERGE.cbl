@@ -3,78 +3,79 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT  FILEPAY
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  FILEPAY1
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  FILEMPAY
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  FILECTL ASSIGN DYNAMIC UW01CTLFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01CTL-STATUS.
+           SELECT  FILEINP ASSIGN DYNAMIC UW01CURR-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01INP-STATUS.
+           SELECT  FILEMPAY ASSIGN DYNAMIC UW01OUTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01MPAY-STATUS.
+           SELECT  FILEWRK ASSIGN DYNAMIC UW01WRK-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01WRK-STATUS.
+           SELECT  FILEREJ ASSIGN DYNAMIC UW01REJ-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01REJ-STATUS.
+           SELECT  FILERPT ASSIGN DYNAMIC UW01RPT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01RPT-STATUS.
+           SELECT  FILEDUP ASSIGN DYNAMIC UW01DUP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01DUP-STATUS.
+           SELECT  FILESUS ASSIGN DYNAMIC UW01SUS-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01SUS-STATUS.
+           SELECT  FILEBR ASSIGN DYNAMIC UW01BR-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01BR-STATUS.
+           SELECT  FILEPM ASSIGN DYNAMIC UW01PM-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01PM-STATUS.
+           SELECT  FILEACCT ASSIGN DYNAMIC UW01ACCTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01ACCT-STATUS.
+           SELECT  FILEEXC ASSIGN DYNAMIC UW01EXC-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UW01EXC-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD  FILEPAY
-           VALUE OF FILE-ID IS UW01FILE1-NAME
+       FD  FILECTL
            LABEL RECORDS ARE STANDARD.
-       01  FILEHREC.
-           03  FILEHRECTYP             PIC XXX.
-           03  FILEHFILEID             PIC XXX.
-           03  FILEHFILEDT             PIC 9(8).
-           03  FILLER                  PIC X(58).
-       01  FILEDREC.
-           03  FILEDRECTYP             PIC XXX.
-           03  FILEDUFBAID             PIC X(5).
-           03  FILEDUFSTXN             PIC 9(4).
-           03  FILEDPYMTH              PIC X(3).
-           03  FILEDCRDBIN             PIC X.
-           03  FILEDTXNTYP             PIC XX.
-           03  FILEDEFDTE              PIC 9(8).
-           03  FILEDTEXT               PIC X(10).
-           03  FILEDMICRNO             PIC 9(6).
-           03  FILEDPAYAMT             PIC 9(11).
-           03  FILEDUFNMIND            PIC X.
-           03  FILEDUFACNO             PIC X(14).
-           03  FILEDSUBACC             PIC XX.
-           03  FILEDUFRDTP             PIC X.
-           03  FILEDUFBRAC             PIC 9(6).
-           03  FILLER                  PIC X(3).
-       01  FILETREC.
-           03  FILETRECTP             PIC XXX.
-           03  FILETNOREC             PIC 9(8).
-           03  FILETSIGN              PIC X.
-           03  FILETTOTAMT            PIC 9(14).
-           03  FILLER                 PIC X(54).
-       FD  FILEPAY1
-           VALUE OF FILE-ID IS UW01FILE2-NAME
+       01  FILECTLREC.
+           03  FILECTLDSN              PIC X(80).
+       FD  FILEINP
            LABEL RECORDS ARE STANDARD.
-       01  FILE1HREC.
-           03  FILE1HRECTYP             PIC XXX.
-           03  FILE1HFILE1ID             PIC XXX.
-           03  FILE1HFILE1DT             PIC 9(8).
+       01  FILEINHREC.
+           03  FILEINHRECTYP           PIC XXX.
+           03  FILEINHFILEID           PIC XXX.
+           03  FILEINHFILEDT           PIC 9(8).
            03  FILLER                  PIC X(58).
-       01  FILE1DREC.
-           03  FILE1DRECTYP             PIC XXX.
-          03  FILE1DUFBAID             PIC X(5).
-           03  FILE1DUFSTXN             PIC 9(4).
-           03  FILE1DPYMTH              PIC X(3).
-           03  FILE1DCRDBIN             PIC X.
-           03  FILE1DTXNTYP             PIC XX.
-           03  FILE1DEFDTE              PIC 9(8).
-           03  FILE1DTEXT               PIC X(10).
-           03  FILE1DMICRNO             PIC 9(6).
-           03  FILE1DPAYAMT             PIC 9(11).
-           03  FILE1DUFNMIND            PIC X.
-           03  FILE1DUFACNO             PIC X(14).
-           03  FILE1DSUBACC             PIC XX.
-           03  FILE1DUFRDTP             PIC X.
-           03  FILE1DUFBRAC             PIC 9(6).
+       01  FILEINDREC.
+           03  FILEINDRECTYP           PIC XXX.
+           03  FILEINDUFBAID           PIC X(5).
+           03  FILEINDUFSTXN           PIC 9(4).
+           03  FILEINDPYMTH            PIC X(3).
+           03  FILEINDCRDBIN           PIC X.
+           03  FILEINDTXNTYP           PIC XX.
+           03  FILEINDEFDTE            PIC 9(8).
+           03  FILEINDTEXT             PIC X(10).
+           03  FILEINDMICRNO           PIC 9(6).
+           03  FILEINDPAYAMT           PIC 9(11).
+           03  FILEINDUFNMIND          PIC X.
+           03  FILEINDUFACNO           PIC X(14).
+           03  FILEINDSUBACC           PIC XX.
+           03  FILEINDUFRDTP           PIC X.
+           03  FILEINDUFBRAC           PIC 9(6).
            03  FILLER                  PIC X(3).
-       01  FILE1TREC.
-           03  FILE1TRECTP             PIC XXX.
-           03  FILE1TNOREC             PIC 9(8).
-           03  FILE1TSIGN              PIC X.
-           03  FILE1TTOTAMT            PIC 9(14).
-           03  FILLER                 PIC X(54).
+       01  FILEINTREC.
+           03  FILEINTRECTP            PIC XXX.
+           03  FILEINTNOREC            PIC 9(8).
+           03  FILEINTSIGN             PIC X.
+           03  FILEINTTOTAMT           PIC 9(14).
+           03  FILLER                  PIC X(54).
        FD  FILEMPAY
-           VALUE OF FILE-ID IS UW01FILE3-NAME
            LABEL RECORDS ARE STANDARD.
        01  FILEMHREC.
            03  FILEMHRECTYP             PIC XXX.
@@ -104,6 +105,56 @@
            03  FILEMTSIGN              PIC X.
            03  FILEMTTOTAMT            PIC 9(14).
            03  FILLER                 PIC X(54).
+       FD  FILEWRK
+           LABEL RECORDS ARE STANDARD.
+       01  FILEWRKREC                 PIC X(80).
+       FD  FILEREJ
+           LABEL RECORDS ARE STANDARD.
+       01  FILEREJREC.
+           03  FILEREJ-REASON          PIC X(40).
+           03  FILEREJ-DSN             PIC X(80).
+           03  FILEREJ-RECIMG          PIC X(84).
+       FD  FILERPT
+           LABEL RECORDS ARE STANDARD.
+       01  FILERPTREC.
+           03  FILERPT-LABEL           PIC X(24).
+           03  FILERPT-HFID            PIC X(8).
+           03  FILERPT-HFDT            PIC X(12).
+           03  FILERPT-DETCNT          PIC X(12).
+           03  FILERPT-DETAMT          PIC X(18).
+           03  FILERPT-TRLCNT          PIC X(12).
+           03  FILERPT-TRLAMT          PIC X(18).
+           03  FILERPT-MRGCNT          PIC X(12).
+           03  FILERPT-MRGAMT          PIC X(18).
+           03  FILERPT-STATUS          PIC X(12).
+           03  FILERPT-REASON          PIC X(40).
+       FD  FILEDUP
+           LABEL RECORDS ARE STANDARD.
+       01  FILEDUPREC.
+           03  FILEDUP-REASON          PIC X(40).
+           03  FILEDUP-DSN             PIC X(80).
+           03  FILEDUP-RECIMG          PIC X(84).
+       FD  FILESUS
+           LABEL RECORDS ARE STANDARD.
+       01  FILESUSREC.
+           03  FILESUS-REASON          PIC X(40).
+           03  FILESUS-DSN             PIC X(80).
+           03  FILESUS-RECIMG          PIC X(84).
+       FD  FILEBR
+           LABEL RECORDS ARE STANDARD.
+       01  FILEBRREC                  PIC X(80).
+       FD  FILEPM
+           LABEL RECORDS ARE STANDARD.
+       01  FILEPMREC                  PIC X(80).
+       FD  FILEACCT
+           LABEL RECORDS ARE STANDARD.
+       01  FILEACCTREC                PIC X(14).
+       FD  FILEEXC
+           LABEL RECORDS ARE STANDARD.
+       01  FILEEXCREC.
+           03  FILEEXC-REASON          PIC X(40).
+           03  FILEEXC-DSN             PIC X(80).
+           03  FILEEXC-RECIMG          PIC X(84).
        WORKING-STORAGE SECTION.
        01  UW01APRWDAY             PIC 9(8).
        01  UW01APRWDAYR REDEFINES UW01APRWDAY.
@@ -114,117 +165,851 @@
        01  UW01CNTTR                   PIC 9(8).
        01  UW01TOTAMT                  PIC 9(14).
        01  UW01TPYAMT                  PIC 9(14).
-       01  UW01FILE1-NAME              PIC X(22).
-       01  UW01FILE2-NAME              PIC X(22).
-       01  UW01FILE3-NAME              PIC X(22).
+       01  UW01CMTCNT                  PIC 9(8).
+       01  UW01CMTAMT                  PIC 9(14).
+       01  UW01CTLFILE-NAME            PIC X(80).
+       01  UW01OUTFILE-NAME            PIC X(80).
+       01  UW01CURR-DSNAME             PIC X(80).
+       01  UW01BUSDATE-PARM            PIC X(8).
+       01  UW01BUSDATE                 PIC 9(8).
+       01  UW01DATE-MISMATCH           PIC X VALUE 'N'.
+       01  UW01ACCTFILE-NAME           PIC X(80).
+       01  UW01EXC-NAME                PIC X(80) VALUE
+               'TESTMERGE.ACCTEXCP.DAT'.
+       01  UW01ACCT-CHECK-ON           PIC X VALUE 'N'.
+       01  UW01MAX-ACCT                PIC 9(6) VALUE 5000.
+       01  UW01ACCT-CNT                PIC 9(6) VALUE 0.
+       01  UW01ACCT-FULL-WARNED        PIC X VALUE 'N'.
+       01  UW01AX                      PIC 9(6).
+       01  UW01ACCT-FOUND              PIC X VALUE 'Y'.
+       01  UW01ACCT-TAB.
+           03  UW01ACCT-ENT OCCURS 5000 TIMES PIC X(14).
+       01  UW01ACCT-STATUS             PIC XX.
+       01  UW01WRK-NAME                PIC X(80) VALUE
+               'TESTMERGE.STAGE.TMP'.
+       01  UW01REJ-NAME                PIC X(80) VALUE
+               'TESTMERGE.REJECT.DAT'.
+       01  UW01REJ-REASON               PIC X(40).
+       01  UW01RPT-NAME                PIC X(80) VALUE
+               'TESTMERGE.CTLRPT.DAT'.
+       01  UW01INP-STATUS               PIC XX.
+       01  UW01CTL-STATUS               PIC XX.
+       01  UW01MPAY-STATUS              PIC XX.
+       01  UW01WRK-STATUS               PIC XX.
+       01  UW01REJ-STATUS               PIC XX.
+       01  UW01DUP-STATUS               PIC XX.
+       01  UW01SUS-STATUS               PIC XX.
+       01  UW01BR-STATUS                PIC XX.
+       01  UW01PM-STATUS                PIC XX.
+       01  UW01EXC-STATUS               PIC XX.
+       01  UW01RPT-STATUS                PIC XX.
+       01  UW01MPAY-OPEN                PIC X VALUE 'N'.
+       01  UW01ANY-REJECT                PIC X VALUE 'N'.
+       01  UW01DUP-NAME                PIC X(80) VALUE
+               'TESTMERGE.DUPREVIEW.DAT'.
+       01  UW01SUS-NAME                PIC X(80) VALUE
+               'TESTMERGE.SUSPENSE.DAT'.
+
+       01  UW01VALID-PYMTH-LIT          PIC X(18) VALUE
+               'ACHRTPWIRCHKCRDBLK'.
+       01  UW01VALID-PYMTH REDEFINES UW01VALID-PYMTH-LIT.
+           03  UW01VP-ENT              PIC X(3) OCCURS 6 TIMES.
+       01  UW01VALID-TXNTYP-LIT         PIC X(8) VALUE
+               'CRDRRVAJ'.
+       01  UW01VALID-TXNTYP REDEFINES UW01VALID-TXNTYP-LIT.
+           03  UW01VT-ENT              PIC X(2) OCCURS 4 TIMES.
+       01  UW01VALID-CRDBIN-LIT         PIC X(3) VALUE 'CDP'.
+       01  UW01VALID-CRDBIN REDEFINES UW01VALID-CRDBIN-LIT.
+           03  UW01VC-ENT              PIC X(1) OCCURS 3 TIMES.
+       01  UW01VALID-BRAC-LIT           PIC 9(36) VALUE
+               000100000101000102000103000104000123.
+       01  UW01VALID-BRAC REDEFINES UW01VALID-BRAC-LIT.
+           03  UW01VB-ENT              PIC 9(6) OCCURS 6 TIMES.
+       01  UW01VX                      PIC 9(4).
+       01  UW01CODE-OK                 PIC X VALUE 'Y'.
+
+       01  UW01BR-NAME                 PIC X(80).
+       01  UW01PM-NAME                 PIC X(80).
+       01  UW01MAX-SPLIT                PIC 9(4) VALUE 50.
+       01  UW01BR-SEEN-CNT               PIC 9(4) VALUE 0.
+       01  UW01BR-SEEN-TAB.
+           03  UW01BR-SEEN-ENT          PIC 9(6) OCCURS 50 TIMES.
+       01  UW01BR-FULL-WARNED           PIC X VALUE 'N'.
+       01  UW01PM-SEEN-CNT               PIC 9(4) VALUE 0.
+       01  UW01PM-SEEN-TAB.
+           03  UW01PM-SEEN-ENT          PIC X(3) OCCURS 50 TIMES.
+       01  UW01PM-FULL-WARNED           PIC X VALUE 'N'.
+       01  UW01SX                       PIC 9(4).
+       01  UW01SEEN-FOUND               PIC X VALUE 'N'.
+       01  UW01BR-OPEN                  PIC X VALUE 'N'.
+       01  UW01BR-CURR                  PIC 9(6).
+       01  UW01PM-OPEN                  PIC X VALUE 'N'.
+       01  UW01PM-CURR                  PIC X(3).
+
+       01  UW01MAX-KEYS                  PIC 9(6) VALUE 5000.
+       01  UW01KEY-CNT                   PIC 9(6) VALUE 0.
+       01  UW01KX                        PIC 9(6).
+       01  UW01DUP-FOUND                 PIC X VALUE 'N'.
+       01  UW01CURR-KEY.
+           03  UW01CURR-KEY-ACNO        PIC X(14).
+           03  UW01CURR-KEY-STXN        PIC 9(4).
+           03  UW01CURR-KEY-EFDTE       PIC 9(8).
+       01  UW01KEY-TAB.
+           03  UW01KEY-ENT OCCURS 5000 TIMES PIC X(26).
+       01  UW01KEY-FULL-WARNED           PIC X VALUE 'N'.
+       01  UW01FKEY-CNT                  PIC 9(6) VALUE 0.
+       01  UW01FKEY-FULL-WARNED          PIC X VALUE 'N'.
+       01  UW01FKEY-TAB.
+           03  UW01FKEY-ENT OCCURS 5000 TIMES PIC X(26).
+
+       01  UW01MAX-FILES                PIC 9(4) VALUE 20.
+       01  UW01FILE-CNT                 PIC 9(4) VALUE 0.
+       01  UW01FX                       PIC 9(4) VALUE 0.
+       01  UW01EXP-DRECTYP               PIC XXX.
+       01  UW01EXP-TRECTP                PIC XXX.
+
+       01  UW01FILE-TAB.
+           03  UW01FILE-ENT OCCURS 20 TIMES.
+               05  UW01FE-DSN           PIC X(80).
+               05  UW01FE-STATUS        PIC X(8)  VALUE SPACES.
+               05  UW01FE-REASON        PIC X(40) VALUE SPACES.
+               05  UW01FE-HFILEID       PIC XXX.
+               05  UW01FE-HFILEDT       PIC 9(8).
+               05  UW01FE-DETCNT        PIC 9(8).
+               05  UW01FE-DETAMT        PIC 9(14).
+               05  UW01FE-TRLCNT        PIC 9(8).
+               05  UW01FE-TRLAMT        PIC 9(14).
+               05  UW01FE-MRGCNT        PIC 9(8).
+               05  UW01FE-MRGAMT        PIC 9(14).
 
        PROCEDURE DIVISION.
        LA-CONTROL SECTION.
        LA-10.
            DISPLAY 1 UPON ARGUMENT-NUMBER.
-           ACCEPT UW01FILE1-NAME FROM ARGUMENT-VALUE.
+           ACCEPT UW01CTLFILE-NAME FROM ARGUMENT-VALUE.
            DISPLAY 2 UPON ARGUMENT-NUMBER.
-           ACCEPT UW01FILE2-NAME FROM ARGUMENT-VALUE.
+           ACCEPT UW01OUTFILE-NAME FROM ARGUMENT-VALUE.
+           MOVE SPACES TO UW01BUSDATE-PARM.
            DISPLAY 3 UPON ARGUMENT-NUMBER.
-           ACCEPT UW01FILE3-NAME FROM ARGUMENT-VALUE.
+           ACCEPT UW01BUSDATE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO UW01BUSDATE-PARM
+           END-ACCEPT.
+           MOVE SPACES TO UW01ACCTFILE-NAME.
+           DISPLAY 4 UPON ARGUMENT-NUMBER.
+           ACCEPT UW01ACCTFILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO UW01ACCTFILE-NAME
+           END-ACCEPT.
 
-           DISPLAY 'FILE1:' UW01FILE1-NAME  UPON PRINTER.
-           DISPLAY 'FILE2:' UW01FILE2-NAME  UPON PRINTER.
-           DISPLAY 'FILE3:' UW01FILE3-NAME  UPON PRINTER.
+           DISPLAY 'CONTROL FILE:' UW01CTLFILE-NAME UPON PRINTER.
+           DISPLAY 'OUTPUT FILE :' UW01OUTFILE-NAME UPON PRINTER.
+           IF UW01BUSDATE-PARM NOT EQUAL TO SPACES
+               DISPLAY 'BUSINESS DATE:' UW01BUSDATE-PARM UPON PRINTER.
+           IF UW01ACCTFILE-NAME NOT EQUAL TO SPACES
+               DISPLAY 'ACCOUNT MASTER:' UW01ACCTFILE-NAME UPON PRINTER.
 
            PERFORM LB-MERGE.
        LA-EXIT.
            STOP RUN.
        LB-MERGE SECTION.
+       LB-05.
+           MOVE 0 TO UW01FILE-CNT.
+           OPEN OUTPUT FILEREJ.
+           CLOSE FILEREJ.
+           OPEN OUTPUT FILEDUP.
+           CLOSE FILEDUP.
+           OPEN OUTPUT FILESUS.
+           CLOSE FILESUS.
+           OPEN OUTPUT FILEEXC.
+           CLOSE FILEEXC.
+           IF UW01REJ-STATUS NOT EQUAL TO '00' OR
+               UW01DUP-STATUS NOT EQUAL TO '00' OR
+               UW01SUS-STATUS NOT EQUAL TO '00' OR
+               UW01EXC-STATUS NOT EQUAL TO '00'
+               DISPLAY 'REJECT/DUP/SUSPENSE/EXCEPTION FILE NOT '
+                   'OPENABLE' UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           MOVE 0 TO UW01KEY-CNT.
+           MOVE 0 TO UW01ACCT-CNT.
+           MOVE 'N' TO UW01ACCT-CHECK-ON.
+           IF UW01ACCTFILE-NAME NOT EQUAL TO SPACES
+               MOVE 'Y' TO UW01ACCT-CHECK-ON
+               PERFORM LG-10-LOAD-ACCT THRU LG-EXIT.
+           IF UW01CTLFILE-NAME = SPACES
+               DISPLAY 'NO CONTROL FILE SUPPLIED' UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           OPEN INPUT FILECTL.
+           IF UW01CTL-STATUS NOT EQUAL TO '00'
+               DISPLAY 'CONTROL FILE NOT FOUND OR OPEN ERROR' UPON
+                   PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LB-06.
+           READ FILECTL AT END
+               GO TO LB-09.
+           IF FILECTLDSN NOT EQUAL TO SPACES
+               IF UW01FILE-CNT NOT LESS THAN UW01MAX-FILES
+                   DISPLAY 'TOO MANY INPUT DATASETS IN CONTROL FILE'
+                       UPON PRINTER
+                   CLOSE FILECTL
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM LE-10-BACKOUT
+                   GO TO LB-EXIT
+               ELSE
+                   ADD 1 TO UW01FILE-CNT
+                   MOVE FILECTLDSN TO UW01FE-DSN(UW01FILE-CNT).
+           GO TO LB-06.
+       LB-09.
+           CLOSE FILECTL.
+           IF UW01FILE-CNT = 0
+               DISPLAY 'CONTROL FILE HAS NO INPUT DATASETS' UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           IF UW01BUSDATE-PARM NOT EQUAL TO SPACES
+               MOVE UW01BUSDATE-PARM TO UW01BUSDATE
+               PERFORM LF-10-CHECK-DATES THRU LF-EXIT
+               IF UW01DATE-MISMATCH = 'Y'
+                   DISPLAY 'BUSINESS DATE MISMATCH - MERGE ABORTED'
+                       UPON PRINTER
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM LE-10-BACKOUT
+                   GO TO LB-EXIT
+               END-IF.
        LB-10.
            OPEN OUTPUT FILEMPAY.
+           IF UW01MPAY-STATUS NOT EQUAL TO '00'
+               DISPLAY 'OUTPUT FILE NOT OPENABLE' UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           MOVE 'Y' TO UW01MPAY-OPEN.
            MOVE SPACES TO FILEMHREC.
            MOVE 'HDM'     TO FILEMHRECTYP.
            MOVE 'MRG'     TO FILEMHFILEMID.
            ACCEPT UW01APRWDAYR FROM DATE YYYYMMDD.
            MOVE UW01APRWDAYR TO FILEMHFILEMDT.
            WRITE FILEMHREC.
+           IF UW01MPAY-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEMPAY WRITE ERROR - MERGE ABORTED' UPON
+                   PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           MOVE 0 TO UW01CNTTR.
+           MOVE 0 TO UW01TOTAMT.
        LB-20.
-           OPEN INPUT FILEPAY.
-           MOVE 0 TO UW01CNTDR UW01TPYAMT.
-           READ FILEPAY AT END
-              DISPLAY 'FILE1 EMPTY ' UPON PRINTER
-              GO TO LB-50.
-           IF FILEHRECTYP NOT EQUAL TO 'HD1'
-               DISPLAY 'HEADER RECORD MISSING FOR FILE1' UPON PRINTER
-               GO TO LB-EXIT.
-           IF FILEHFILEID NOT EQUAL TO 'FL1'
-               DISPLAY 'INVALID FILE ID FOR FILE1' UPON PRINTER
-               GO TO LB-EXIT.
-       LB-30.
-           MOVE SPACES TO FILEDREC.
-           READ FILEPAY AT END
-               DISPLAY 'TRAILER RECORD MISSING FILE1'UPON PRINTER
-               GO TO LB-EXIT.
-           IF  FILETRECTP = 'FT1'
-               GO TO LB-40.
-           IF  FILEDRECTYP NOT EQUAL TO 'DT1'
-               DISPLAY 'INVALID RECORD TYPE FILE1'UPON PRINTER
-               GO TO LB-EXIT.
-           MOVE FILEDREC TO FILEMDREC.
-           WRITE FILEMDREC.
-           ADD 1 TO UW01CNTDR.
-           ADD FILEDPAYAMT TO UW01TPYAMT.
-           GO TO LB-30.
-       LB-40.
-           IF UW01CNTDR NOT EQUAL TO FILETNOREC
-              DISPLAY 'RECORDS COUNT FAILURE FOR FILE1' UPON PRINTER
-              GO TO LB-EXIT.
-           IF UW01TPYAMT NOT EQUAL TO FILETTOTAMT
-              DISPLAY 'PAYMENT AMOUNT FAILURE FOR FILE1' UPON PRINTER
-              GO TO LB-EXIT.
-           ADD FILETTOTAMT TO UW01TOTAMT.
-           ADD FILETNOREC TO UW01CNTTR.
-           CLOSE FILEPAY.
-       LB-50.
-           OPEN INPUT FILEPAY1.
-           MOVE 0 TO UW01CNTDR UW01TPYAMT.
-           READ FILEPAY1 AT END
-              DISPLAY 'FILE2 EMPTY ' UPON PRINTER
-              GO TO LB-80.
-           IF FILE1HRECTYP NOT EQUAL TO 'HD2'
-               DISPLAY 'HEADER RECORD MISSING FOR FILE2' UPON PRINTER
-               GO TO LB-EXIT.
-           IF FILE1HFILE1ID NOT EQUAL TO 'FL2'
-               DISPLAY 'INVALID FILE ID FOR FILE2' UPON PRINTER
-               GO TO LB-EXIT.
-       LB-60.
-           MOVE SPACES TO FILE1DREC.
-           READ FILEPAY1 AT END
-               DISPLAY 'TRAILER RECORD MISSING FILE2' UPON PRINTER
-               GO TO LB-EXIT.
-           IF  FILE1TRECTP = 'FT2'
-                 GO TO LB-70.
-           IF  FILE1DRECTYP NOT EQUAL TO 'DT2'
-               DISPLAY 'INVALID RECORD TYPE FILE2' UPON PRINTER
-               GO TO LB-EXIT.
-           MOVE FILE1DREC TO FILEMDREC.
-           WRITE FILEMDREC.
-           ADD 1 TO UW01CNTDR.
-           ADD FILE1DPAYAMT TO UW01TPYAMT.
-           GO TO LB-60.
-       LB-70.
-           IF UW01CNTDR NOT EQUAL TO FILE1TNOREC
-              DISPLAY 'RECORDS COUNT FAILURE FOR FILE2' UPON PRINTER
-              GO TO LB-EXIT.
-           IF UW01TPYAMT NOT EQUAL TO FILE1TTOTAMT
-              DISPLAY 'PAYMENT AMOUNT FAILURE FOR FILE2' UPON PRINTER
-              GO TO LB-EXIT.
-           ADD FILE1TTOTAMT TO UW01TOTAMT.
-           ADD FILE1TNOREC TO UW01CNTTR.
-           CLOSE FILEPAY1.
+           PERFORM LC-10 THRU LC-EXIT VARYING UW01FX FROM 1 BY 1
+               UNTIL UW01FX > UW01FILE-CNT.
        LB-80.
+           MOVE SPACES TO FILEMTREC.
            MOVE 'FTM' TO FILEMTRECTP.
            MOVE UW01CNTTR TO FILEMTNOREC.
            MOVE '+' TO FILEMTSIGN.
            MOVE UW01TOTAMT TO FILEMTTOTAMT.
            WRITE FILEMTREC.
+           IF UW01MPAY-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEMPAY WRITE ERROR - MERGE ABORTED' UPON
+                   PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
            CLOSE FILEMPAY.
+           MOVE 'N' TO UW01MPAY-OPEN.
+           IF UW01BR-OPEN = 'Y'
+               CLOSE FILEBR
+               MOVE 'N' TO UW01BR-OPEN.
+           IF UW01PM-OPEN = 'Y'
+               CLOSE FILEPM
+               MOVE 'N' TO UW01PM-OPEN.
+           IF UW01ANY-REJECT = 'Y'
+               MOVE 4 TO RETURN-CODE.
+           PERFORM LD-10-OPEN-REPORT.
+           PERFORM LD-20-REPORT-LINE VARYING UW01FX FROM 1 BY 1
+               UNTIL UW01FX > UW01FILE-CNT.
+           PERFORM LD-30-REPORT-TOTALS.
            DISPLAY 'MERGE COMPLETED' UPON PRINTER.
        LB-EXIT.
            EXIT.
+       LE-ABORT SECTION.
+       LE-10-BACKOUT.
+           IF UW01MPAY-OPEN = 'Y'
+               CLOSE FILEMPAY
+               DELETE FILE FILEMPAY
+               MOVE 'N' TO UW01MPAY-OPEN
+               DISPLAY 'PARTIAL FILEMPAY BACKED OUT' UPON PRINTER.
+           IF UW01BR-OPEN = 'Y'
+               CLOSE FILEBR
+               MOVE 'N' TO UW01BR-OPEN.
+           IF UW01PM-OPEN = 'Y'
+               CLOSE FILEPM
+               MOVE 'N' TO UW01PM-OPEN.
+       LF-DATECHECK SECTION.
+       LF-10-CHECK-DATES.
+           MOVE 'N' TO UW01DATE-MISMATCH.
+           PERFORM LF-20-CHECK-ONE THRU LF-21-EXIT
+               VARYING UW01FX FROM 1 BY 1 UNTIL UW01FX > UW01FILE-CNT.
+       LF-EXIT.
+           EXIT.
+       LF-20-CHECK-ONE.
+           MOVE UW01FE-DSN(UW01FX) TO UW01CURR-DSNAME.
+           OPEN INPUT FILEINP.
+           IF UW01INP-STATUS NOT EQUAL TO '00'
+               GO TO LF-21-EXIT.
+           READ FILEINP AT END
+               CLOSE FILEINP
+               GO TO LF-21-EXIT.
+           IF FILEINHRECTYP(1:2) NOT EQUAL TO 'HD'
+               CLOSE FILEINP
+               GO TO LF-21-EXIT.
+           IF FILEINHFILEDT NOT EQUAL TO UW01BUSDATE
+               DISPLAY 'BUSINESS DATE MISMATCH FOR '
+                   UW01CURR-DSNAME UPON PRINTER
+               MOVE 'Y' TO UW01DATE-MISMATCH.
+           CLOSE FILEINP.
+       LF-21-EXIT.
+           EXIT.
+       LG-LOADACCT SECTION.
+       LG-10-LOAD-ACCT.
+           OPEN INPUT FILEACCT.
+           IF UW01ACCT-STATUS NOT EQUAL TO '00'
+               DISPLAY 'ACCOUNT MASTER FILE NOT FOUND OR OPEN ERROR - '
+                   'MERGE ABORTED' UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LG-20.
+           READ FILEACCT AT END
+               CLOSE FILEACCT
+               GO TO LG-EXIT.
+           IF FILEACCTREC NOT EQUAL TO SPACES
+               IF UW01ACCT-CNT < UW01MAX-ACCT
+                   ADD 1 TO UW01ACCT-CNT
+                   MOVE FILEACCTREC TO UW01ACCT-ENT(UW01ACCT-CNT)
+               ELSE
+                   IF UW01ACCT-FULL-WARNED = 'N'
+                       DISPLAY 'WARNING - ACCOUNT MASTER TABLE FULL, '
+                           'NOT LOADING FURTHER ACCOUNTS' UPON PRINTER
+                       MOVE 'Y' TO UW01ACCT-FULL-WARNED
+                   END-IF
+               END-IF.
+           GO TO LG-20.
+       LG-EXIT.
+           EXIT.
+       LD-REPORT SECTION.
+       LD-10-OPEN-REPORT.
+           OPEN OUTPUT FILERPT.
+           IF UW01RPT-STATUS NOT EQUAL TO '00'
+               DISPLAY 'CONTROL REPORT FILE NOT OPENABLE - MERGE '
+                   'ABORTED' UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           MOVE SPACES TO FILERPTREC.
+           MOVE 'TESTMERGE CONTROL RPT' TO FILERPT-LABEL.
+           WRITE FILERPTREC.
+           MOVE SPACES TO FILERPTREC.
+           MOVE UW01APRWDAY TO FILERPT-HFDT.
+           MOVE 'RUN DATE:' TO FILERPT-LABEL.
+           WRITE FILERPTREC.
+           MOVE SPACES TO FILERPTREC.
+           MOVE 'DATASET' TO FILERPT-LABEL.
+           MOVE 'FILEID' TO FILERPT-HFID.
+           MOVE 'FILEDATE' TO FILERPT-HFDT.
+           MOVE 'DETCOUNT' TO FILERPT-DETCNT.
+           MOVE 'DETAMOUNT' TO FILERPT-DETAMT.
+           MOVE 'TLRCOUNT' TO FILERPT-TRLCNT.
+           MOVE 'TLRAMOUNT' TO FILERPT-TRLAMT.
+           MOVE 'MRGCOUNT' TO FILERPT-MRGCNT.
+           MOVE 'MRGAMOUNT' TO FILERPT-MRGAMT.
+           MOVE 'STATUS' TO FILERPT-STATUS.
+           MOVE 'REASON' TO FILERPT-REASON.
+           WRITE FILERPTREC.
+           IF UW01RPT-STATUS NOT EQUAL TO '00'
+               DISPLAY 'CONTROL REPORT WRITE ERROR - MERGE ABORTED'
+                   UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LD-20-REPORT-LINE.
+           MOVE SPACES TO FILERPTREC.
+           MOVE UW01FE-DSN(UW01FX) TO FILERPT-LABEL.
+           MOVE UW01FE-HFILEID(UW01FX) TO FILERPT-HFID.
+           MOVE UW01FE-HFILEDT(UW01FX) TO FILERPT-HFDT.
+           MOVE UW01FE-DETCNT(UW01FX) TO FILERPT-DETCNT.
+           MOVE UW01FE-DETAMT(UW01FX) TO FILERPT-DETAMT.
+           MOVE UW01FE-TRLCNT(UW01FX) TO FILERPT-TRLCNT.
+           MOVE UW01FE-TRLAMT(UW01FX) TO FILERPT-TRLAMT.
+           MOVE UW01FE-MRGCNT(UW01FX) TO FILERPT-MRGCNT.
+           MOVE UW01FE-MRGAMT(UW01FX) TO FILERPT-MRGAMT.
+           MOVE UW01FE-STATUS(UW01FX) TO FILERPT-STATUS.
+           MOVE UW01FE-REASON(UW01FX) TO FILERPT-REASON.
+           WRITE FILERPTREC.
+           IF UW01RPT-STATUS NOT EQUAL TO '00'
+               DISPLAY 'CONTROL REPORT WRITE ERROR - MERGE ABORTED'
+                   UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LD-30-REPORT-TOTALS.
+           MOVE SPACES TO FILERPTREC.
+           WRITE FILERPTREC.
+           MOVE SPACES TO FILERPTREC.
+           MOVE 'GRAND TOTAL MERGED' TO FILERPT-LABEL.
+           MOVE UW01CNTTR TO FILERPT-DETCNT.
+           MOVE UW01TOTAMT TO FILERPT-DETAMT.
+           WRITE FILERPTREC.
+           IF UW01RPT-STATUS NOT EQUAL TO '00'
+               DISPLAY 'CONTROL REPORT WRITE ERROR - MERGE ABORTED'
+                   UPON PRINTER
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           CLOSE FILERPT.
+       LC-PROCESS-FILE SECTION.
+       LC-10.
+           MOVE UW01FE-DSN(UW01FX) TO UW01CURR-DSNAME.
+           MOVE 0 TO UW01CNTDR.
+           MOVE 0 TO UW01TPYAMT.
+           MOVE SPACES TO UW01FE-HFILEID(UW01FX).
+           MOVE 0 TO UW01FE-HFILEDT(UW01FX).
+           MOVE 0 TO UW01FE-DETCNT(UW01FX).
+           MOVE 0 TO UW01FE-DETAMT(UW01FX).
+           MOVE 0 TO UW01FE-TRLCNT(UW01FX).
+           MOVE 0 TO UW01FE-TRLAMT(UW01FX).
+           MOVE 0 TO UW01FE-MRGCNT(UW01FX).
+           MOVE 0 TO UW01FE-MRGAMT(UW01FX).
+           MOVE 0 TO UW01CMTCNT.
+           MOVE 0 TO UW01CMTAMT.
+           MOVE 0 TO UW01FKEY-CNT.
+           MOVE 'N' TO UW01FKEY-FULL-WARNED.
+
+           OPEN INPUT FILEINP.
+           IF UW01INP-STATUS NOT EQUAL TO '00'
+               MOVE 'DATASET NOT FOUND OR OPEN ERROR' TO UW01REJ-REASON
+               MOVE SPACES TO FILEREJ-RECIMG
+               PERFORM LC-92-REJECT-HEADER
+               GO TO LC-EXIT.
+           READ FILEINP AT END
+               DISPLAY 'INPUT FILE EMPTY: ' UW01CURR-DSNAME
+                   UPON PRINTER
+               MOVE 'EMPTY' TO UW01FE-STATUS(UW01FX)
+               MOVE 'FILE CONTAINS NO HEADER RECORD' TO
+                   UW01FE-REASON(UW01FX)
+               MOVE 'Y' TO UW01ANY-REJECT
+               MOVE UW01FE-REASON(UW01FX) TO FILEREJ-REASON
+               MOVE UW01CURR-DSNAME TO FILEREJ-DSN
+               MOVE SPACES TO FILEREJ-RECIMG
+               OPEN EXTEND FILEREJ
+               WRITE FILEREJREC
+               CLOSE FILEREJ
+               IF UW01REJ-STATUS NOT EQUAL TO '00'
+                   DISPLAY 'FILEREJ WRITE ERROR - MERGE ABORTED' UPON
+                       PRINTER
+                   CLOSE FILEINP
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM LE-10-BACKOUT
+                   GO TO LB-EXIT
+               END-IF
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           IF FILEINHRECTYP(1:2) NOT EQUAL TO 'HD'
+               MOVE 'HEADER RECORD MISSING/INVALID' TO UW01REJ-REASON
+               MOVE FILEINHREC TO FILEREJ-RECIMG
+               PERFORM LC-92-REJECT-HEADER
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           IF FILEINHFILEID(1:2) NOT EQUAL TO 'FL'
+               MOVE 'INVALID FILE ID ON HEADER' TO UW01REJ-REASON
+               MOVE FILEINHREC TO FILEREJ-RECIMG
+               PERFORM LC-92-REJECT-HEADER
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           IF FILEINHRECTYP(3:1) NOT EQUAL TO FILEINHFILEID(3:1)
+               MOVE 'HEADER RECORD TYPE/FILE ID MISMATCH' TO
+                   UW01REJ-REASON
+               MOVE FILEINHREC TO FILEREJ-RECIMG
+               PERFORM LC-92-REJECT-HEADER
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           STRING 'DT' FILEINHFILEID(3:1) DELIMITED BY SIZE
+               INTO UW01EXP-DRECTYP.
+           STRING 'FT' FILEINHFILEID(3:1) DELIMITED BY SIZE
+               INTO UW01EXP-TRECTP.
+           MOVE FILEINHFILEID TO UW01FE-HFILEID(UW01FX).
+           MOVE FILEINHFILEDT TO UW01FE-HFILEDT(UW01FX).
+           OPEN OUTPUT FILEWRK.
+           IF UW01WRK-STATUS NOT EQUAL TO '00'
+               DISPLAY 'STAGING FILE NOT OPENABLE - MERGE ABORTED' UPON
+                   PRINTER
+               CLOSE FILEINP
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LC-30.
+           MOVE SPACES TO FILEINDREC.
+           READ FILEINP AT END
+               MOVE 'TRAILER RECORD MISSING' TO UW01REJ-REASON
+               PERFORM LC-90-REJECT-FILE THRU LC-91-EXIT
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           IF FILEINTRECTP = UW01EXP-TRECTP
+               GO TO LC-40.
+           IF FILEINDRECTYP NOT EQUAL TO UW01EXP-DRECTYP
+               MOVE 'INVALID DETAIL RECORD TYPE' TO UW01REJ-REASON
+               PERFORM LC-90-REJECT-FILE THRU LC-91-EXIT
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           ADD 1 TO UW01CNTDR.
+           ADD FILEINDPAYAMT TO UW01TPYAMT.
+           PERFORM LC-36-CODE-CHECK THRU LC-36-EXIT.
+           IF UW01CODE-OK = 'N'
+               MOVE 'UNRECOGNIZED BUSINESS CODE ON DETAIL' TO
+                   UW01REJ-REASON
+               MOVE UW01REJ-REASON TO FILESUS-REASON
+               MOVE UW01CURR-DSNAME TO FILESUS-DSN
+               MOVE FILEINDREC TO FILESUS-RECIMG
+               OPEN EXTEND FILESUS
+               WRITE FILESUSREC
+               CLOSE FILESUS
+               MOVE 'Y' TO UW01ANY-REJECT
+               PERFORM LC-39-CHECK-DIVERT-STATUS THRU LC-39-EXIT
+               GO TO LC-30.
+           PERFORM LC-37-ACCT-CHECK.
+           IF UW01ACCT-FOUND = 'N'
+               MOVE 'ACCOUNT NOT ON ACCOUNT MASTER' TO UW01REJ-REASON
+               MOVE UW01REJ-REASON TO FILEEXC-REASON
+               MOVE UW01CURR-DSNAME TO FILEEXC-DSN
+               MOVE FILEINDREC TO FILEEXC-RECIMG
+               OPEN EXTEND FILEEXC
+               WRITE FILEEXCREC
+               CLOSE FILEEXC
+               MOVE 'Y' TO UW01ANY-REJECT
+               PERFORM LC-39-CHECK-DIVERT-STATUS THRU LC-39-EXIT
+               GO TO LC-30.
+           PERFORM LC-35-KEY-CHECK.
+           IF UW01DUP-FOUND = 'Y'
+               MOVE 'DUPLICATE ACNO/STXN/EFDTE ACROSS FILES' TO
+                   UW01REJ-REASON
+               MOVE UW01REJ-REASON TO FILEDUP-REASON
+               MOVE UW01CURR-DSNAME TO FILEDUP-DSN
+               MOVE FILEINDREC TO FILEDUP-RECIMG
+               OPEN EXTEND FILEDUP
+               WRITE FILEDUPREC
+               CLOSE FILEDUP
+               MOVE 'Y' TO UW01ANY-REJECT
+           ELSE
+               MOVE FILEINDREC TO FILEWRKREC
+               WRITE FILEWRKREC
+               IF UW01FKEY-CNT < UW01MAX-KEYS
+                   ADD 1 TO UW01FKEY-CNT
+                   MOVE UW01CURR-KEY TO UW01FKEY-ENT(UW01FKEY-CNT)
+               ELSE
+                   IF UW01FKEY-FULL-WARNED = 'N'
+                       DISPLAY 'WARNING - PER-FILE DUPLICATE KEY TABLE '
+                           'FULL, NOT TRACKING FURTHER KEYS FOR '
+                           UW01CURR-DSNAME UPON PRINTER
+                       MOVE 'Y' TO UW01FKEY-FULL-WARNED
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM LC-39-CHECK-DIVERT-STATUS THRU LC-39-EXIT.
+           GO TO LC-30.
+       LC-39-CHECK-DIVERT-STATUS.
+           IF UW01WRK-STATUS NOT EQUAL TO '00' OR
+               UW01DUP-STATUS NOT EQUAL TO '00' OR
+               UW01SUS-STATUS NOT EQUAL TO '00' OR
+               UW01EXC-STATUS NOT EQUAL TO '00'
+               DISPLAY 'REJECT/DUP/SUSPENSE/EXCEPTION FILE WRITE '
+                   'ERROR - MERGE ABORTED' UPON PRINTER
+               CLOSE FILEINP
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LC-39-EXIT.
+           EXIT.
+       LC-35-KEY-CHECK.
+           MOVE FILEINDUFACNO TO UW01CURR-KEY-ACNO.
+           MOVE FILEINDUFSTXN TO UW01CURR-KEY-STXN.
+           MOVE FILEINDEFDTE TO UW01CURR-KEY-EFDTE.
+           MOVE 'N' TO UW01DUP-FOUND.
+           PERFORM VARYING UW01KX FROM 1 BY 1
+                   UNTIL UW01KX > UW01KEY-CNT
+               IF UW01KEY-ENT(UW01KX) = UW01CURR-KEY
+                   MOVE 'Y' TO UW01DUP-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF UW01DUP-FOUND = 'N'
+               PERFORM VARYING UW01KX FROM 1 BY 1
+                       UNTIL UW01KX > UW01FKEY-CNT
+                   IF UW01FKEY-ENT(UW01KX) = UW01CURR-KEY
+                       MOVE 'Y' TO UW01DUP-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+       LC-36-CODE-CHECK.
+           MOVE 'N' TO UW01CODE-OK.
+           PERFORM VARYING UW01VX FROM 1 BY 1 UNTIL UW01VX > 6
+               IF UW01VP-ENT(UW01VX) = FILEINDPYMTH
+                   MOVE 'Y' TO UW01CODE-OK
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF UW01CODE-OK = 'N'
+               GO TO LC-36-EXIT.
+           MOVE 'N' TO UW01CODE-OK.
+           PERFORM VARYING UW01VX FROM 1 BY 1 UNTIL UW01VX > 4
+               IF UW01VT-ENT(UW01VX) = FILEINDTXNTYP
+                   MOVE 'Y' TO UW01CODE-OK
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF UW01CODE-OK = 'N'
+               GO TO LC-36-EXIT.
+           MOVE 'N' TO UW01CODE-OK.
+           PERFORM VARYING UW01VX FROM 1 BY 1 UNTIL UW01VX > 3
+               IF UW01VC-ENT(UW01VX) = FILEINDCRDBIN
+                   MOVE 'Y' TO UW01CODE-OK
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF UW01CODE-OK = 'N'
+               GO TO LC-36-EXIT.
+           MOVE 'N' TO UW01CODE-OK.
+           PERFORM VARYING UW01VX FROM 1 BY 1 UNTIL UW01VX > 6
+               IF UW01VB-ENT(UW01VX) = FILEINDUFBRAC
+                   MOVE 'Y' TO UW01CODE-OK
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       LC-36-EXIT.
+           EXIT.
+       LC-37-ACCT-CHECK.
+           MOVE 'Y' TO UW01ACCT-FOUND.
+           IF UW01ACCT-CHECK-ON = 'Y'
+               MOVE 'N' TO UW01ACCT-FOUND
+               PERFORM VARYING UW01AX FROM 1 BY 1
+                       UNTIL UW01AX > UW01ACCT-CNT
+                   IF UW01ACCT-ENT(UW01AX) = FILEINDUFACNO
+                       MOVE 'Y' TO UW01ACCT-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+       LC-40.
+           MOVE UW01CNTDR TO UW01FE-DETCNT(UW01FX).
+           MOVE UW01TPYAMT TO UW01FE-DETAMT(UW01FX).
+           MOVE FILEINTNOREC TO UW01FE-TRLCNT(UW01FX).
+           MOVE FILEINTTOTAMT TO UW01FE-TRLAMT(UW01FX).
+           IF UW01CNTDR NOT EQUAL TO FILEINTNOREC
+               MOVE 'RECORD COUNT MISMATCH VS TRAILER' TO UW01REJ-REASON
+               PERFORM LC-90-REJECT-FILE THRU LC-91-EXIT
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           IF UW01TPYAMT NOT EQUAL TO FILEINTTOTAMT
+               MOVE 'PAYMENT AMOUNT MISMATCH VS TRAILER' TO
+                   UW01REJ-REASON
+               PERFORM LC-90-REJECT-FILE THRU LC-91-EXIT
+               CLOSE FILEINP
+               GO TO LC-EXIT.
+           CLOSE FILEWRK.
+           PERFORM LC-95-COMMIT-FILE THRU LC-96-EXIT.
+           MOVE UW01CMTCNT TO UW01FE-MRGCNT(UW01FX).
+           MOVE UW01CMTAMT TO UW01FE-MRGAMT(UW01FX).
+           MOVE 'OK' TO UW01FE-STATUS(UW01FX).
+           ADD UW01CMTAMT TO UW01TOTAMT.
+           ADD UW01CMTCNT TO UW01CNTTR.
+           CLOSE FILEINP.
+       LC-EXIT.
+           EXIT.
+       LC-90-REJECT-FILE.
+           DISPLAY UW01REJ-REASON ' FOR ' UW01CURR-DSNAME UPON PRINTER.
+           MOVE UW01REJ-REASON TO UW01FE-REASON(UW01FX).
+           MOVE 'REJECTED' TO UW01FE-STATUS(UW01FX).
+           MOVE 'Y' TO UW01ANY-REJECT.
+           CLOSE FILEWRK.
+           OPEN INPUT FILEWRK.
+       LC-91.
+           READ FILEWRK AT END
+               GO TO LC-91-EXIT.
+           MOVE UW01REJ-REASON TO FILEREJ-REASON.
+           MOVE UW01CURR-DSNAME TO FILEREJ-DSN.
+           MOVE FILEWRKREC TO FILEREJ-RECIMG.
+           OPEN EXTEND FILEREJ.
+           WRITE FILEREJREC.
+           CLOSE FILEREJ.
+           IF UW01REJ-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEREJ WRITE ERROR - MERGE ABORTED' UPON
+                   PRINTER
+               CLOSE FILEWRK
+               CLOSE FILEINP
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           GO TO LC-91.
+       LC-91-EXIT.
+           CLOSE FILEWRK.
+       LC-92-REJECT-HEADER.
+           DISPLAY UW01REJ-REASON ' FOR ' UW01CURR-DSNAME UPON PRINTER.
+           MOVE UW01REJ-REASON TO UW01FE-REASON(UW01FX).
+           MOVE 'REJECTED' TO UW01FE-STATUS(UW01FX).
+           MOVE 'Y' TO UW01ANY-REJECT.
+           MOVE UW01REJ-REASON TO FILEREJ-REASON.
+           MOVE UW01CURR-DSNAME TO FILEREJ-DSN.
+           OPEN EXTEND FILEREJ.
+           WRITE FILEREJREC.
+           CLOSE FILEREJ.
+           IF UW01REJ-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEREJ WRITE ERROR - MERGE ABORTED' UPON
+                   PRINTER
+               CLOSE FILEINP
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+       LC-95-COMMIT-FILE.
+           OPEN INPUT FILEWRK.
+       LC-96.
+           READ FILEWRK AT END
+               GO TO LC-96-EXIT.
+           MOVE FILEWRKREC TO FILEMDREC.
+           WRITE FILEMDREC.
+           IF UW01MPAY-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEMPAY WRITE ERROR - MERGE ABORTED' UPON
+                   PRINTER
+               CLOSE FILEWRK
+               CLOSE FILEINP
+               MOVE 8 TO RETURN-CODE
+               PERFORM LE-10-BACKOUT
+               GO TO LB-EXIT.
+           ADD 1 TO UW01CMTCNT.
+           ADD FILEMDPAYAMT TO UW01CMTAMT.
+           IF UW01KEY-CNT < UW01MAX-KEYS
+               ADD 1 TO UW01KEY-CNT
+               MOVE FILEMDUFACNO TO UW01CURR-KEY-ACNO
+               MOVE FILEMDUFSTXN TO UW01CURR-KEY-STXN
+               MOVE FILEMDEFDTE TO UW01CURR-KEY-EFDTE
+               MOVE UW01CURR-KEY TO UW01KEY-ENT(UW01KEY-CNT)
+           ELSE
+               IF UW01KEY-FULL-WARNED = 'N'
+                   DISPLAY 'WARNING - DUPLICATE KEY TABLE FULL, '
+                       'NOT TRACKING FURTHER KEYS' UPON PRINTER
+                   MOVE 'Y' TO UW01KEY-FULL-WARNED
+               END-IF
+           END-IF.
+           PERFORM LC-97-SPLIT-BRANCH THRU LC-97-EXIT.
+           PERFORM LC-98-SPLIT-PYMTH THRU LC-98-EXIT.
+           GO TO LC-96.
+       LC-96-EXIT.
+           CLOSE FILEWRK.
+       LC-97-SPLIT-BRANCH.
+           IF UW01BR-OPEN = 'Y' AND UW01BR-CURR NOT EQUAL TO
+                   FILEMDUFBRAC
+               CLOSE FILEBR
+               MOVE 'N' TO UW01BR-OPEN
+           END-IF.
+           MOVE 'N' TO UW01SEEN-FOUND.
+           PERFORM VARYING UW01SX FROM 1 BY 1
+                   UNTIL UW01SX > UW01BR-SEEN-CNT
+               IF UW01BR-SEEN-ENT(UW01SX) = FILEMDUFBRAC
+                   MOVE 'Y' TO UW01SEEN-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF UW01SEEN-FOUND = 'N'
+               IF UW01BR-SEEN-CNT < UW01MAX-SPLIT
+                   ADD 1 TO UW01BR-SEEN-CNT
+                   MOVE FILEMDUFBRAC TO UW01BR-SEEN-ENT(UW01BR-SEEN-CNT)
+                   STRING 'TESTMERGE.BR.' FILEMDUFBRAC '.DAT'
+                       DELIMITED BY SIZE INTO UW01BR-NAME
+                   OPEN OUTPUT FILEBR
+                   CLOSE FILEBR
+               ELSE
+                   IF UW01BR-FULL-WARNED = 'N'
+                       DISPLAY 'WARNING - BRANCH SPLIT TABLE FULL, '
+                           'SKIPPING SPLIT FOR BRANCH ' FILEMDUFBRAC
+                           UPON PRINTER
+                       MOVE 'Y' TO UW01BR-FULL-WARNED
+                   END-IF
+                   GO TO LC-97-EXIT
+               END-IF
+           END-IF.
+           IF UW01BR-OPEN = 'N'
+               STRING 'TESTMERGE.BR.' FILEMDUFBRAC '.DAT'
+                   DELIMITED BY SIZE INTO UW01BR-NAME
+               OPEN EXTEND FILEBR
+               IF UW01BR-STATUS NOT EQUAL TO '00'
+                   DISPLAY 'FILEBR OPEN ERROR - SKIPPING BRANCH '
+                       'SPLIT FOR ' FILEMDUFBRAC UPON PRINTER
+                   GO TO LC-97-EXIT
+               END-IF
+               MOVE 'Y' TO UW01BR-OPEN
+               MOVE FILEMDUFBRAC TO UW01BR-CURR
+           END-IF.
+           MOVE FILEMDREC TO FILEBRREC.
+           WRITE FILEBRREC.
+           IF UW01BR-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEBR WRITE ERROR - SKIPPING BRANCH '
+                   'SPLIT FOR ' FILEMDUFBRAC UPON PRINTER
+           END-IF.
+       LC-97-EXIT.
+           EXIT.
+       LC-98-SPLIT-PYMTH.
+           IF UW01PM-OPEN = 'Y' AND UW01PM-CURR NOT EQUAL TO
+                   FILEMDPYMTH
+               CLOSE FILEPM
+               MOVE 'N' TO UW01PM-OPEN
+           END-IF.
+           MOVE 'N' TO UW01SEEN-FOUND.
+           PERFORM VARYING UW01SX FROM 1 BY 1
+                   UNTIL UW01SX > UW01PM-SEEN-CNT
+               IF UW01PM-SEEN-ENT(UW01SX) = FILEMDPYMTH
+                   MOVE 'Y' TO UW01SEEN-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF UW01SEEN-FOUND = 'N'
+               IF UW01PM-SEEN-CNT < UW01MAX-SPLIT
+                   ADD 1 TO UW01PM-SEEN-CNT
+                   MOVE FILEMDPYMTH TO UW01PM-SEEN-ENT(UW01PM-SEEN-CNT)
+                   STRING 'TESTMERGE.PM.' FILEMDPYMTH '.DAT'
+                       DELIMITED BY SIZE INTO UW01PM-NAME
+                   OPEN OUTPUT FILEPM
+                   CLOSE FILEPM
+               ELSE
+                   IF UW01PM-FULL-WARNED = 'N'
+                       DISPLAY 'WARNING - PAYMENT METHOD SPLIT TABLE '
+                           'FULL, SKIPPING SPLIT FOR METHOD '
+                           FILEMDPYMTH UPON PRINTER
+                       MOVE 'Y' TO UW01PM-FULL-WARNED
+                   END-IF
+                   GO TO LC-98-EXIT
+               END-IF
+           END-IF.
+           IF UW01PM-OPEN = 'N'
+               STRING 'TESTMERGE.PM.' FILEMDPYMTH '.DAT'
+                   DELIMITED BY SIZE INTO UW01PM-NAME
+               OPEN EXTEND FILEPM
+               IF UW01PM-STATUS NOT EQUAL TO '00'
+                   DISPLAY 'FILEPM OPEN ERROR - SKIPPING PAYMENT '
+                       'METHOD SPLIT FOR ' FILEMDPYMTH UPON PRINTER
+                   GO TO LC-98-EXIT
+               END-IF
+               MOVE 'Y' TO UW01PM-OPEN
+               MOVE FILEMDPYMTH TO UW01PM-CURR
+           END-IF.
+           MOVE FILEMDREC TO FILEPMREC.
+           WRITE FILEPMREC.
+           IF UW01PM-STATUS NOT EQUAL TO '00'
+               DISPLAY 'FILEPM WRITE ERROR - SKIPPING PAYMENT '
+                   'METHOD SPLIT FOR ' FILEMDPYMTH UPON PRINTER
+           END-IF.
+       LC-98-EXIT.
+           EXIT.
